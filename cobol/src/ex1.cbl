@@ -1,9 +1,55 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. ex1.
+       IDENTIFICATION DIVISION.
+      *IS INITIAL PROGRAM para que MAIN pueda invocarlo mas de una vez
+      *en la misma corrida con el WORKING-STORAGE reiniciado cada vez
+      *(sin esto wks-fin-numeros, wks-contador, etc. quedan con el
+      *valor de la llamada anterior y la segunda invocacion no hace
+      *nada util).
+       PROGRAM-ID. ex1 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Archivo con la lista desordenada a cargar en wks-array-numbers.
+           SELECT ARCHIVO-NUMEROS ASSIGN TO "NUMEROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wks-numeros-status.
+      *Reporte impreso con el listado antes/despues del ordenamiento.
+           SELECT ARCHIVO-REPORTE ASSIGN TO "REPORTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wks-reporte-status.
+      *Punto de control del ordenamiento burbuja ascendente, para que
+      *un reinicio retome el pase externo en vez de ordenar de nuevo.
+           SELECT ARCHIVO-CHECKPOINT ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wks-checkpoint-status.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+      *texto crudo de la linea: puede venir sin ceros a la izquierda,
+      *por eso se captura como alfanumerico y se normaliza al cargarlo
+       FD  ARCHIVO-NUMEROS.
+       01 REG-NUMERO               pic X(5).
+
+       FD  ARCHIVO-REPORTE.
+       01 REG-REPORTE               pic X(80).
+
+       FD  ARCHIVO-CHECKPOINT.
+      *primer registro del archivo: posicion del pase externo
+       01 REG-CKPT-CABECERA.
+           05 CKPT-contador         pic 9(5).
+           05 CKPT-total-registros  pic 9(5).
+      *que pase de orden (1/2/3, ver wks-opcion-orden) dejo este
+      *checkpoint, para no retomar el pase equivocado a medio camino
+      *si el operador reinicia con una opcion de orden distinta
+           05 CKPT-tipo-orden       pic 9(01).
+      *registros siguientes: una posicion del array por registro
+       01 REG-CKPT-DATO.
+           05 CKPT-numero           pic 9(5).
+
+       WORKING-STORAGE SECTION.
+      *codigos de estado y resumen de fin de corrida estandar
+       COPY "STDCODES.cpy".
       *contador del for externo
-       01 wks-contador         pic 9(5) value 10.
+       01 wks-contador         pic 9(5) value 0.
       *contador del for interno
        01 wks-contador-interno pic 9(5) value 1.
       *contador para llevar el indice de mostrar
@@ -16,67 +62,252 @@
        01 wks-module-aux        pic 9(5).
       *Para almacenar la basura del modulo...
        01 wks-trash            pic 9(5).
-      *array de numeros
-       01 wks-array-numbers    occurs 10 times.
+      *cuantos numeros hay realmente en el array (leidos del archivo)
+       01 wks-total-registros  pic 9(5) value 0.
+      *interruptor de fin de archivo de numeros
+       01 wks-fin-numeros      pic X(01) value "N".
+           88 wks-fin-de-numeros    value "S".
+      *array de numeros (tamano variable, hasta 500 elementos)
+       01 wks-array-numbers    occurs 1 to 500 times
+                                depending on wks-total-registros.
            05 wks-number       pic 9(5).
+      *copia del array tal como llego, para el reporte antes/despues
+       01 wks-array-original   occurs 1 to 500 times
+                                depending on wks-total-registros.
+           05 wks-number-original pic 9(5).
+      *opcion de orden escogida en el menu (1 asc, 2 modificado, 3 desc)
+       01 wks-opcion-orden     pic 9(01) value 1.
+      *fecha de corrida para el encabezado del reporte
+       01 wks-fecha-reporte    pic 9(8).
+      *estado del archivo de checkpoint del pase externo
+       01 wks-checkpoint-status pic X(02) value "00".
+      *indice auxiliar para recorrer el array al grabar/leer checkpoint
+       01 wks-indice-ckpt      pic 9(5).
+      *estado del archivo de numeros y del reporte, para poder avisar
+      *y terminar con limpieza en vez de abortar la corrida
+       01 wks-numeros-status   pic X(02) value "00".
+       01 wks-reporte-status   pic X(02) value "00".
 
        PROCEDURE DIVISION.
 
-       display "# --- Array desordenado! --- #".
+       display "# --- Cargando lista desde archivo... --- #".
+
+       perform 00008-abrir-numeros.
+       perform 00000-fill until wks-fin-de-numeros.
+       perform 00009-cerrar-numeros.
+
+       perform 00010-menu-orden.
+       perform 00011-ejecutar-orden.
+
+       perform 00012-generar-reporte.
+       perform 00022-resumen-final.
+      *GOBACK para poder correrlo como subprograma del menu principal
+      *sin tumbar todo el run unit.
+       goback.
+
+      * subrutina para pedir el orden que el operador quiere aplicar
+       00010-menu-orden.
+           display "1) Orden ascendente".
+           display "2) Orden modificado (odd/even)".
+           display "3) Orden descendente".
+           accept wks-opcion-orden.
+
+      * subrutina para ejecutar unicamente el pase de orden escogido
+       00011-ejecutar-orden.
+           if wks-opcion-orden = 1
+               perform 00001-burbuja
+           else
+           if wks-opcion-orden = 2
+               perform 00001-burbuja-modified
+           else
+           if wks-opcion-orden = 3
+               perform 00001-burbuja-descendente
+           else
+               display "Opción inválida, se usará orden ascendente"
+               perform 00001-burbuja.
+
+      * subrutina que arma el reporte impreso antes/despues del orden
+       00012-generar-reporte.
+           perform 00013-abrir-reporte.
+           perform 00014-imprimir-encabezado.
+           perform 00005-reset.
+           perform 00015-imprimir-detalle until
+               wks-for-index = wks-total-registros + 1.
+           perform 00016-cerrar-reporte.
+
+      * subrutina para abrir el archivo de reporte
+       00013-abrir-reporte.
+           open output ARCHIVO-REPORTE.
+
+      * subrutina para escribir el encabezado de pagina del reporte
+       00014-imprimir-encabezado.
+           accept wks-fecha-reporte from date yyyymmdd.
+           move spaces to REG-REPORTE.
+           string "REPORTE DE ORDENAMIENTO - ex1" delimited by size
+               into REG-REPORTE.
+           write REG-REPORTE.
+           move spaces to REG-REPORTE.
+           string "Fecha de corrida: " delimited by size
+               wks-fecha-reporte delimited by size
+               into REG-REPORTE.
+           write REG-REPORTE.
+           move spaces to REG-REPORTE.
+           write REG-REPORTE.
+           move spaces to REG-REPORTE.
+           string "Array desordenado" delimited by size
+               "          " delimited by size
+               "Array ordenado" delimited by size
+               into REG-REPORTE.
+           write REG-REPORTE.
+
+      * subrutina que escribe una linea del detalle antes/despues
+       00015-imprimir-detalle.
+           move spaces to REG-REPORTE.
+           string wks-number-original(wks-for-index) delimited by size
+               "               " delimited by size
+               wks-number(wks-for-index) delimited by size
+               into REG-REPORTE.
+           write REG-REPORTE.
+           add 1 to wks-for-index giving wks-for-index.
+
+      * subrutina para cerrar el archivo de reporte
+       00016-cerrar-reporte.
+           close ARCHIVO-REPORTE.
+
+      * subrutina que retoma un checkpoint previo del pase externo, si
+      * existe y corresponde a la misma lista recien cargada y al
+      * mismo pase de orden escogido en el menu, cargando de vuelta
+      * la posicion y el estado del array. Un checkpoint que no cuadra
+      * con wks-total-registros (de una corrida vieja o de otro
+      * archivo de entrada) o con wks-opcion-orden (de un pase de
+      * orden distinto) se ignora en vez de usarse a ciegas.
+       00017-leer-checkpoint.
+           open input ARCHIVO-CHECKPOINT.
+           if wks-checkpoint-status = "35"
+               continue
+           else
+               read ARCHIVO-CHECKPOINT
+                   at end
+                       continue
+                   not at end
+                       if CKPT-total-registros = wks-total-registros
+                          and CKPT-tipo-orden = wks-opcion-orden
+                           move CKPT-contador to wks-contador
+                           move 1 to wks-indice-ckpt
+                           perform 00019-cargar-dato-checkpoint
+                               wks-total-registros times
+                       else
+                           display
+                               "Checkpoint no corresponde, se ignora"
+               end-read
+           end-if.
+           close ARCHIVO-CHECKPOINT.
+
+      * subrutina que graba, cada pase externo, la posicion actual y
+      * el estado completo del array para poder reanudar mas tarde
+       00018-grabar-checkpoint.
+           open output ARCHIVO-CHECKPOINT.
+           move wks-contador to CKPT-contador.
+           move wks-total-registros to CKPT-total-registros.
+           move wks-opcion-orden to CKPT-tipo-orden.
+           write REG-CKPT-CABECERA.
+           move 1 to wks-indice-ckpt.
+           perform 00021-grabar-dato-checkpoint
+               wks-total-registros times.
+           close ARCHIVO-CHECKPOINT.
 
-       perform 00000-fill until wks-contador = 0.
-       perform 00004-mostrar until wks-for-index = 11
-       perform 00005-reset.
-       
-       display "# --- Array ordenado! --- #".
-       
-       perform 00001-burbuja.
-       perform 00004-mostrar until wks-for-index = 11
-       perform 00005-reset.
+      * subrutina que carga una posicion del array desde el checkpoint
+       00019-cargar-dato-checkpoint.
+           read ARCHIVO-CHECKPOINT.
+           move CKPT-numero to wks-number(wks-indice-ckpt).
+           add 1 to wks-indice-ckpt giving wks-indice-ckpt.
 
-       display "# --- Array modificado! --- #".
-      *[1,2,3,4,5,6,7,8,9,10] => [2,4,6,8,10,9,7,5,3,1]
+      * subrutina que vacia el checkpoint una vez el pase termino bien
+       00020-borrar-checkpoint.
+           open output ARCHIVO-CHECKPOINT.
+           close ARCHIVO-CHECKPOINT.
 
-       perform 00001-burbuja-modified.
-       perform 00004-mostrar until wks-for-index = 11
-       perform 00005-reset.
-       stop run.
+      * subrutina que graba una posicion del array en el checkpoint
+       00021-grabar-dato-checkpoint.
+           move wks-number(wks-indice-ckpt) to CKPT-numero.
+           write REG-CKPT-DATO.
+           add 1 to wks-indice-ckpt giving wks-indice-ckpt.
 
-      * subrutina para llenar de manera acendente 
+      * subrutina para leer un numero del archivo de entrada y
+      * agregarlo al array desordenado
        00000-fill.
-           compute wks-number(wks-contador-interno) = wks-contador.
-           subtract 1 from wks-contador giving wks-contador.
-           add 1 to wks-contador-interno giving wks-contador-interno.
-      * sub rutina para realizar el ordenamiento burbujar
+           read ARCHIVO-NUMEROS
+               at end
+                   move "S" to wks-fin-numeros
+               not at end
+                   add 1 to wks-total-registros
+      *el renglon puede llegar sin ceros a la izquierda (p.ej. "5"
+      *en vez de "00005"), por eso se convierte con NUMVAL en vez de
+      *copiar los bytes crudos al array numerico
+                   compute wks-number(wks-total-registros) =
+                        function numval(REG-NUMERO)
+                   compute
+                        wks-number-original(wks-total-registros) =
+                        function numval(REG-NUMERO)
+           end-read.
+
+      * subrutina para abrir el archivo de numeros; si no existe
+      * (status "35") se avisa y se sigue con la lista vacia en vez
+      * de abortar la corrida con un error de archivo no manejado.
+       00008-abrir-numeros.
+           open input ARCHIVO-NUMEROS.
+           if wks-numeros-status = "35"
+               display "Archivo NUMEROS no encontrado, lista vacia"
+               move "S" to wks-fin-numeros
+           end-if.
+
+      * subrutina para cerrar el archivo de numeros
+       00009-cerrar-numeros.
+           close ARCHIVO-NUMEROS.
+
+      * sub rutina para realizar el ordenamiento burbujar, con
+      * restart: si hay un checkpoint previo retoma el pase externo
+      * en la posicion donde quedo en vez de ordenar desde cero.
        00001-burbuja.
-           perform 00002-for-externo until wks-contador = 11.
+           perform 00017-leer-checkpoint.
+           perform 00002-for-externo
+               until wks-contador = wks-total-registros + 1.
+           perform 00020-borrar-checkpoint.
       * sub rutina para realizar un recorrido lineal...
        00002-for-externo.
            add 1 to wks-contador giving wks-contador.
-           perform 00003-for-interno until wks-contador-interno = 10.
+           perform 00003-for-interno until
+               wks-contador-interno = wks-total-registros.
            compute wks-contador-interno = 1.
+           perform 00018-grabar-checkpoint.
       * sub rutina para realizar un recorrido lineal... y ordenar..
        00003-for-interno.
       *    display wks-number(wks-contador-interno).
       *    display wks-number(wks-contador-aux).
       * Agregar la condici贸n de desplazamiento
-           if wks-number(wks-contador-interno) > 
+           if wks-number(wks-contador-interno) >
            wks-number(wks-contador-interno + 1)
                compute wks-auxiliar = wks-number(wks-contador-interno)
-               compute wks-number(wks-contador-interno) = 
+               compute wks-number(wks-contador-interno) =
                wks-number(wks-contador-interno + 1)
                compute wks-number(wks-contador-interno + 1)
                = wks-auxiliar.
            add 1 to wks-contador-interno giving wks-contador-interno.
 
+      * con restart: misma logica de checkpoint que 00001-burbuja,
+      * para el pase modificado (odd/even).
        00001-burbuja-modified.
-           perform 00002-for-externo-modified until wks-contador = 11.
+           perform 00017-leer-checkpoint.
+           perform 00002-for-externo-modified
+               until wks-contador = wks-total-registros + 1.
+           perform 00020-borrar-checkpoint.
       * sub rutina para realizar un recorrido lineal...
        00002-for-externo-modified.
            add 1 to wks-contador giving wks-contador.
-           perform 00003-for-interno-modified 
-           until wks-contador-interno = 10.
+           perform 00003-for-interno-modified
+               until wks-contador-interno = wks-total-registros.
            compute wks-contador-interno = 1.
+           perform 00018-grabar-checkpoint.
       * sub rutina para realizar un recorrido lineal... y ordenar..
        00003-for-interno-modified.
       *    display wks-number(wks-contador-interno).
@@ -84,35 +315,68 @@
       * Agregar la condici贸n de desplazamiento modificada
            perform 00006-module.
            perform 00007-module-2.
-           if not(wks-module-aux not equal 0 AND 
-           wks-number(wks-contador-interno + 1) < 
-           wks-number(wks-contador-interno)) 
+           if not(wks-module-aux not equal 0 AND
+           wks-number(wks-contador-interno + 1) <
+           wks-number(wks-contador-interno))
            and wks-module not equal 0
                compute wks-auxiliar = wks-number(wks-contador-interno)
-               compute wks-number(wks-contador-interno) = 
+               compute wks-number(wks-contador-interno) =
+               wks-number(wks-contador-interno + 1)
+               compute wks-number(wks-contador-interno + 1)
+               = wks-auxiliar.
+           add 1 to wks-contador-interno giving wks-contador-interno.
+
+      * sub rutina para realizar el ordenamiento burbuja descendente,
+      * con restart: misma logica de checkpoint que 00001-burbuja.
+       00001-burbuja-descendente.
+           perform 00017-leer-checkpoint.
+           perform 00002-for-externo-descendente
+               until wks-contador = wks-total-registros + 1.
+           perform 00020-borrar-checkpoint.
+      * sub rutina para realizar un recorrido lineal...
+       00002-for-externo-descendente.
+           add 1 to wks-contador giving wks-contador.
+           perform 00003-for-interno-descendente until
+               wks-contador-interno = wks-total-registros.
+           compute wks-contador-interno = 1.
+           perform 00018-grabar-checkpoint.
+      * sub rutina para realizar un recorrido lineal... y ordenar
+      * de mayor a menor...
+       00003-for-interno-descendente.
+           if wks-number(wks-contador-interno) <
+           wks-number(wks-contador-interno + 1)
+               compute wks-auxiliar = wks-number(wks-contador-interno)
+               compute wks-number(wks-contador-interno) =
                wks-number(wks-contador-interno + 1)
                compute wks-number(wks-contador-interno + 1)
                = wks-auxiliar.
            add 1 to wks-contador-interno giving wks-contador-interno.
-      * sub rutina para realizar el mostrar datos...       
-       00004-mostrar.
-           display wks-number(wks-for-index).
-           add 1 to wks-for-index giving wks-for-index.
       * sub rutina para realizar una limpieza de datos...
        00005-reset.
            compute wks-contador = 1.
            compute wks-contador-interno = 1.
            compute wks-for-index = 1.
-      *sub rutina para saber si el numero principal es odd 
+      *sub rutina para saber si el numero principal es odd
        00006-module.
-           divide wks-number(wks-contador-interno) 
+           divide wks-number(wks-contador-interno)
            by 2
            giving wks-trash
            remainder wks-module.
-      *sub rutina para saber si el numero secundario es odd  
+      *sub rutina para saber si el numero secundario es odd
        00007-module-2.
-           divide wks-number(wks-contador-interno + 1) 
+           divide wks-number(wks-contador-interno + 1)
            by 2
            giving wks-trash
            remainder wks-module-aux.
+
+      *Resumen final de la corrida con el codigo de estado estandar
+      *compartido (copybook STDCODES).
+       00022-resumen-final.
+           move "EX1" to STD-PROGRAMA.
+           move wks-total-registros to STD-REGISTROS-LEIDOS.
+           move wks-total-registros to STD-REGISTROS-ESCRITOS.
+           move 00 to STD-CODIGO.
+           move "Ordenamiento finalizado sin errores" to STD-MENSAJE.
+           display STD-PROGRAMA " - codigo " STD-CODIGO " - "
+               STD-MENSAJE.
        END PROGRAM ex1.
