@@ -1,37 +1,120 @@
       *First programa in cobol... 
       *----*************************************************************Notas
       * DATOS SOBRE EL PROGRAMA...
-       IDENTIFICATION DIVISION.    
-       PROGRAM-ID. EXAM.
+      *IS INITIAL PROGRAM para que MAIN pueda invocarlo mas de una vez
+      *en la misma corrida con el WORKING-STORAGE reiniciado cada vez
+      *(sin esto, wks-opcion y demas quedan con el valor de la llamada
+      *anterior y la segunda invocacion no hace nada).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXAM IS INITIAL PROGRAM.
       * CONTIENE INFORMACIÓN SOBRE EL ENTORNO DONDE SE EJECUTARA EL PROG
        ENVIRONMENT DIVISION.
-      
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Bitacora de transacciones de la calculadora, para consultas
+      *posteriores (finanzas, auditoria, etc).
+           SELECT ARCHIVO-AUDITORIA ASSIGN TO "AUDITF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-AUDITORIA-STATUS.
+      *Entrada y salida del proceso por lote (modo batch, sin ACCEPT).
+           SELECT LOTE-ENTRADA ASSIGN TO "LOTEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-LOTE-ENTRADA-STATUS.
+           SELECT LOTE-SALIDA ASSIGN TO "LOTEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WKS-LOTE-SALIDA-STATUS.
+
       *DIVISIÓN PARA GUARDAR VARIABLES...
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-AUDITORIA.
+       01 REG-AUDITORIA.
+           05 AUD-operando-1   pic S9(5) sign is leading separate.
+           05 AUD-filler-1     pic X(01) value SPACE.
+           05 AUD-operando-2   pic S9(5) sign is leading separate.
+           05 AUD-filler-2     pic X(01) value SPACE.
+           05 AUD-operacion    pic X(01).
+           05 AUD-filler-3     pic X(01) value SPACE.
+           05 AUD-result       pic S9(5) sign is leading separate.
+           05 AUD-filler-4     pic X(01) value SPACE.
+           05 AUD-fecha        pic 9(8).
+           05 AUD-filler-5     pic X(01) value SPACE.
+           05 AUD-hora         pic 9(8).
+           05 AUD-filler-6     pic X(01) value SPACE.
+           05 AUD-nombre       pic A(60).
+
+       FD  LOTE-ENTRADA.
+       01 REG-LOTE-ENTRADA.
+           05 LOTE-operando-1  pic S9(5) sign is leading separate.
+           05 LOTE-filler-1    pic X(01).
+           05 LOTE-operando-2  pic S9(5) sign is leading separate.
+           05 LOTE-filler-2    pic X(01).
+           05 LOTE-operacion   pic X(01).
+
+       FD  LOTE-SALIDA.
+       01 REG-LOTE-SALIDA.
+           05 SAL-operando-1   pic S9(5) sign is leading separate.
+           05 SAL-filler-1     pic X(01) value SPACE.
+           05 SAL-operando-2   pic S9(5) sign is leading separate.
+           05 SAL-filler-2     pic X(01) value SPACE.
+           05 SAL-operacion    pic X(01).
+           05 SAL-filler-3     pic X(01) value SPACE.
+           05 SAL-result       pic S9(5) sign is leading separate.
+           05 SAL-filler-4     pic X(01) value SPACE.
+           05 SAL-nombre       pic A(60).
+
        WORKING-STORAGE SECTION.
-       77 WKS-NOMBRE       pic A(60).  
-       77 WKS-operando-1   pic 9(5).
-       77 WKS-operando-2   pic 9(5).
-       77 WKS-result       pic 9(5).
+      *codigos de estado y resumen de fin de corrida estandar
+       COPY "STDCODES.cpy".
+       77 WKS-CONTADOR-OPERACIONES pic 9(07) value 0.
+       77 WKS-NOMBRE       pic A(60).
+       77 WKS-operando-1   pic S9(5) sign is leading separate.
+       77 WKS-operando-2   pic S9(5) sign is leading separate.
+       77 WKS-result       pic S9(5) sign is leading separate.
        77 wks-operacion    pic A(1).
        77 wks-opcion       pic 9(01).
-                      
+       77 WKS-fecha        pic 9(8).
+       77 WKS-hora         pic 9(8).
+       77 WKS-valido       pic X(01) value "S".
+           88 WKS-operacion-valida    value "S".
+           88 WKS-operacion-invalida  value "N".
+       77 WKS-fin-lote     pic X(01) value "N".
+           88 WKS-fin-de-lote         value "S".
+       77 WKS-AUDITORIA-STATUS pic X(02) value "00".
+      *estado de los archivos del proceso por lote, para poder avisar
+      *y no abortar la corrida si LOTEIN no existe
+       77 WKS-LOTE-ENTRADA-STATUS pic X(02) value "00".
+       77 WKS-LOTE-SALIDA-STATUS pic X(02) value "00".
+      *se enciende en cuanto una operacion resulta invalida y no se
+      *vuelve a apagar, para que el resumen final refleje si hubo
+      *algun rechazo durante la corrida y no solo el de la ultima
+      *operacion validada.
+       77 WKS-HUBO-INVALIDA pic X(01) value "N".
+           88 WKS-HUBO-OPERACION-INVALIDA value "S".
+
       *TIENE TODAS LAS INSTRUCCIONES PARA LLEVAR A CABO EL PROGRAMA...
        PROCEDURE DIVISION.
-           perform 00000-calculadora until wks-opcion = 2.
-      *DETENER EL PROGRAMA
-       STOP RUN.
+           perform 00010-abrir-auditoria.
+           perform 00008-capturar-nombre.
+           perform 00000-calculadora until wks-opcion = 3.
+           close ARCHIVO-AUDITORIA.
+           perform 00009-resumen-final.
+      *DETENER EL PROGRAMA (GOBACK para poder correrlo como subprograma
+      *del menu principal sin tumbar todo el run unit)
+       GOBACK.
 
        00000-calculadora.
-           display "1) usar calculadora, 2) salir".
+           display "1) usar calculadora, 2) proceso por lote, 3) salir".
            accept wks-opcion.
            if wks-opcion = 1
                perform 00001-pedir-datos
                perform 00002-realizar-operacion
-           else 
-               next sentence
+           else
+           if wks-opcion = 2
+               perform 00005-proceso-lote
+           else
                display "Gus bay!".
-               
+
        00001-pedir-datos.
            display "Este programa es una calculadora!".
            display "Capture el primer operando: ".
@@ -42,26 +125,144 @@
            accept wks-operacion.
 
        00002-realizar-operacion.
-           if wks-operacion = "s"
-      *Operación de suma...     
-               add WKS-operando-1 to WKS-operando-2 giving WKS-result
-           else 
-           if wks-operacion = "r"
-      *Operación de resta...     
-               subtract WKS-operando-1 from WKS-operando-2 giving 
-               WKS-result
-      *Operación de multiplicación...     
+           perform 00004-validar-operacion.
+           if WKS-operacion-valida
+               if wks-operacion = "s"
+      *Operación de suma...
+                   add WKS-operando-1 to WKS-operando-2 giving
+                   WKS-result
+               else
+               if wks-operacion = "r"
+      *Operación de resta...
+                   subtract WKS-operando-1 from WKS-operando-2 giving
+                   WKS-result
+               else
+               if wks-operacion = "m"
+      *Operación de multiplicación...
+                   multiply WKS-operando-1 by WKS-operando-2 giving
+                   WKS-result
+               else
+               if wks-operacion = "d"
+      *Operación de división...
+                   divide WKS-operando-1 into WKS-operando-2 giving
+                   WKS-result
+               else
+                   display "Not operation to do..."
+               end-if
+               end-if
+               end-if
+               end-if
+               display "Resultado! " wks-result
+               display "Operador: " WKS-NOMBRE
+               perform 00003-grabar-auditoria
+           end-if.
+
+      *Escribe la transacción (operandos, operador y resultado) en la
+      *bitacora de auditoria, con su fecha y hora de ejecución.
+       00003-grabar-auditoria.
+           move spaces to REG-AUDITORIA.
+           move WKS-operando-1 to AUD-operando-1.
+           move WKS-operando-2 to AUD-operando-2.
+           move wks-operacion to AUD-operacion.
+           move WKS-result to AUD-result.
+           accept WKS-fecha from date yyyymmdd.
+           accept WKS-hora from time.
+           move WKS-fecha to AUD-fecha.
+           move WKS-hora to AUD-hora.
+           move WKS-NOMBRE to AUD-nombre.
+           write REG-AUDITORIA.
+           add 1 to WKS-CONTADOR-OPERACIONES.
+
+      *Valida el operador recibido y, cuando es division, que el primer
+      *operando (divisor) no sea cero, antes de permitir el calculo.
+       00004-validar-operacion.
+           move "S" to WKS-valido.
+           if wks-operacion not = "s" and wks-operacion not = "r" and
+              wks-operacion not = "m" and wks-operacion not = "d"
+               move "N" to WKS-valido
+               move "S" to WKS-HUBO-INVALIDA
+               display "Operación inválida, use s/r/m/d..."
            else
-           if wks-operacion = "m"
-               multiply WKS-operando-1 by WKS-operando-2 giving 
-               WKS-result
-           else 
-           if wks-operacion = "d"
-      *Operación de división...     
-               divide WKS-operando-1 into WKS-operando-2 giving 
-               WKS-result
-           else 
-               display "Not operation to do...".
-           display "Resultado! " wks-result.
-           
-           
\ No newline at end of file
+               if wks-operacion = "d" and WKS-operando-1 = 0
+                   move "N" to WKS-valido
+                   move "S" to WKS-HUBO-INVALIDA
+                   display "No se puede dividir entre cero...".
+
+      *Corre la calculadora sin terminal, leyendo un lote de triadas
+      *operando-1/operando-2/operador de un archivo y escribiendo cada
+      *resultado en el archivo de salida, para procesos desatendidos.
+      *Si LOTEIN no existe (status "35") se avisa y no se procesa nada,
+      *en vez de abortar la corrida con un error de archivo no manejado.
+       00005-proceso-lote.
+           move "N" to WKS-fin-lote.
+           open input LOTE-ENTRADA.
+           if WKS-LOTE-ENTRADA-STATUS = "35"
+               display "Archivo LOTEIN no encontrado, nada que procesar"
+               move "S" to WKS-fin-lote
+           else
+               open output LOTE-SALIDA.
+           if not WKS-fin-de-lote
+               perform 00006-leer-lote
+               perform 00007-procesar-lote until WKS-fin-de-lote
+               close LOTE-SALIDA
+           end-if.
+           close LOTE-ENTRADA.
+
+      *Lee la siguiente triada del lote de entrada.
+       00006-leer-lote.
+           read LOTE-ENTRADA
+               at end move "S" to WKS-fin-lote
+           end-read.
+
+      *Procesa una triada del lote reutilizando la misma rutina de
+      *calculo que usa el modo interactivo, y graba el resultado.
+       00007-procesar-lote.
+           move LOTE-operando-1 to WKS-operando-1.
+           move LOTE-operando-2 to WKS-operando-2.
+           move LOTE-operacion to wks-operacion.
+           perform 00002-realizar-operacion.
+           if WKS-operacion-valida
+               move spaces to REG-LOTE-SALIDA
+               move WKS-operando-1 to SAL-operando-1
+               move WKS-operando-2 to SAL-operando-2
+               move wks-operacion to SAL-operacion
+               move WKS-result to SAL-result
+               move WKS-NOMBRE to SAL-nombre
+               write REG-LOTE-SALIDA
+           end-if.
+           perform 00006-leer-lote.
+
+      *Solicita el nombre del operador que firma la sesion; se estampa
+      *en cada resultado y en la bitacora de auditoria.
+       00008-capturar-nombre.
+           display "Capture el nombre del operador: ".
+           accept WKS-NOMBRE.
+
+      *Abre la bitacora de auditoria para agregar al final; si es la
+      *primera corrida y el archivo todavia no existe (status "35"),
+      *la crea vacia antes de volver a abrirla en modo extend.
+       00010-abrir-auditoria.
+           open extend ARCHIVO-AUDITORIA.
+           if WKS-AUDITORIA-STATUS = "35"
+               open output ARCHIVO-AUDITORIA
+               close ARCHIVO-AUDITORIA
+               open extend ARCHIVO-AUDITORIA.
+
+      *Resumen final de la corrida con el codigo de estado estandar
+      *compartido (copybook STDCODES), para que un job que encadene
+      *las tres utilidades sepa de un vistazo como termino esta.
+       00009-resumen-final.
+           move "EXAM" to STD-PROGRAMA.
+           move WKS-CONTADOR-OPERACIONES to STD-REGISTROS-LEIDOS.
+           move WKS-CONTADOR-OPERACIONES to STD-REGISTROS-ESCRITOS.
+           if WKS-HUBO-OPERACION-INVALIDA
+               move 04 to STD-CODIGO
+               move "Corrida con operaciones invalidas" to STD-MENSAJE
+           else
+               move 00 to STD-CODIGO
+               move "Corrida finalizada sin errores" to STD-MENSAJE
+           end-if.
+           display STD-PROGRAMA " - codigo " STD-CODIGO " - "
+               STD-MENSAJE.
+           display "Operaciones procesadas: " WKS-CONTADOR-OPERACIONES.
+
