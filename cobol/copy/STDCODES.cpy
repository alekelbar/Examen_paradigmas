@@ -0,0 +1,14 @@
+      *Copybook de codigos de estado y resumen de fin de corrida,
+      *compartido por EXAM, ex1 y ex2, para que un job que encadene
+      *las tres utilidades pueda revisar de un vistazo si algo fallo
+      *en vez de andar leyendo mensajes de DISPLAY distintos en cada
+      *programa.
+       01 WKS-STD-RESULTADO.
+           05 STD-PROGRAMA             pic X(08).
+           05 STD-CODIGO               pic 9(02) value 0.
+               88 STD-COD-OK           value 00.
+               88 STD-COD-ADVERTENCIA  value 04.
+               88 STD-COD-ERROR        value 08.
+           05 STD-MENSAJE              pic X(40) value spaces.
+           05 STD-REGISTROS-LEIDOS     pic 9(07) value 0.
+           05 STD-REGISTROS-ESCRITOS   pic 9(07) value 0.
