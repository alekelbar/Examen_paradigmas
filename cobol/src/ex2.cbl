@@ -1,111 +1,572 @@
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. ex2.
+       IDENTIFICATION DIVISION.
+      *IS INITIAL PROGRAM para que MAIN pueda invocarlo mas de una vez
+      *en la misma corrida con el WORKING-STORAGE reiniciado cada vez
+      *(mismo motivo que en EXAM y ex1).
+       PROGRAM-ID. ex2 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Dimensiones (filas/columnas) y valores de ambas matrices.
+           SELECT ARCHIVO-MATRICES ASSIGN TO "MATRICES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS wks-matrices-status.
+      *Reporte imprimible con los resultados en forma de cuadricula.
+           SELECT ARCHIVO-REPORTE-MATRIZ ASSIGN TO "REPMTRIZ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *Libreria de matrices con acceso por nombre, para guardar y
+      *recuperar las matrices que usamos semana a semana.
+           SELECT ARCHIVO-LIBRERIA ASSIGN TO "MATRLIB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIB-nombre
+               FILE STATUS IS wks-libreria-status.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION. 
+       FILE SECTION.
+       FD  ARCHIVO-MATRICES.
+      *primer registro del archivo: filas y columnas de las matrices
+       01 REG-DIMENSION.
+           05 DIM-filas         pic 9(02).
+           05 DIM-columnas      pic 9(02).
+      *registros siguientes: un valor de celda por registro, primero
+      *todas las celdas de WS-A (por filas) y luego las de WS-A2
+       01 REG-VALOR.
+           05 VAL-numero        pic 9(02).
+
+       FD  ARCHIVO-REPORTE-MATRIZ.
+       01 REG-REPORTE-MATRIZ    pic X(80).
+
+      *Un registro por matriz guardada, localizado por LIB-nombre; las
+      *celdas se guardan en una cuadricula fija de 20x20 sin importar
+      *cuantas filas/columnas use realmente la matriz.
+       FD  ARCHIVO-LIBRERIA.
+       01 REG-LIBRERIA.
+           05 LIB-nombre         pic X(20).
+           05 LIB-filas          pic 9(02).
+           05 LIB-columnas       pic 9(02).
+           05 LIB-fila-tbl OCCURS 20 TIMES.
+               10 LIB-celda-tbl  OCCURS 20 TIMES.
+                   15 LIB-celda  pic 9(02).
+
+       WORKING-STORAGE SECTION.
+      *codigos de estado y resumen de fin de corrida estandar
+       COPY "STDCODES.cpy".
+       01 wks-std-error-libreria pic X(01) value "N".
+           88 wks-std-error-libreria-si value "S".
       *A este punto aprendi algo bien perron, y son los indices!
-      *voy con una matriz de 2x2 porque es más sencillo ver resultados
-       01 WS-A OCCURS 2 TIMES indexed by i.
+      *las dimensiones ahora llegan del archivo de matrices
+       01 wks-filas            pic 9(02).
+       01 wks-columnas         pic 9(02).
+       01 WS-A occurs 1 to 20 times depending on wks-filas
+                indexed by i.
       *    positivos de dos digitos
            10 WS-B             PIC 9(2).
-           10 WS-C OCCURS 2 TIMES indexed by j.
+           10 WS-C occurs 1 to 20 times depending on wks-columnas
+                    indexed by j.
       *    positivos de dos digitos
-               15 WS-D         PIC 9(2).  
-       
+               15 WS-D         PIC 9(2).
+
       *Para probar las operaciones de suma y resta...
-       01 WS-A2 OCCURS 2 TIMES indexed by k.
+      *ambas matrices comparten las mismas dimensiones (wks-filas,
+      *wks-columnas), tal como lo requieren suma/resta/multiplicacion
+       01 WS-A2 occurs 1 to 20 times depending on wks-filas
+                 indexed by k.
       *    positivos de dos digitos
            10 WS-B2            PIC 9(2).
-           10 WS-C2 OCCURS 2 TIMES indexed by z.
+           10 WS-C2 occurs 1 to 20 times depending on wks-columnas
+                     indexed by z.
       *    positivos de dos digitos
-               15 WS-D2        PIC 9(2).  
+               15 WS-D2        PIC 9(2).
        01 ws-res               pic 9(5).
-       
-      *para definir las posiciones donde pintar
-       01 ws-posX              pic 9(2).
-       01 ws-posY              pic 9(2).
+
+      *para armar cada linea de la cuadricula del reporte impreso
+       01 ws-linea-reporte     pic X(80).
+       01 ws-puntero-linea     pic 9(03).
+       01 ws-celda-reporte     pic ZZZZ9.
 
       *Para alojar la suma PD: Esto usando un formato sucio, lo se.
       *Ambas matrices tienen lo mismo, su suma es el doble de ella misma
-       01 ws-sum               pic 9(01).
-       01 ws-sum2              pic 9(01).
+      *PIC 9(02) porque las celdas (WS-D/WS-D2) llegan hasta 99.
+       01 ws-sum               pic 9(02).
+       01 ws-sum2              pic 9(02).
 
       *Para aljar la multiplicación
        01 ws-acum              pic 9(5) value 0.
        01 ws-index             pic 9(01).
-       01 ws-mul               pic 9(01).
-       01 ws-mul2              pic 9(01).
+      *PIC 9(02) porque las celdas (WS-D/WS-D2) llegan hasta 99.
+       01 ws-mul               pic 9(02).
+       01 ws-mul2              pic 9(02).
+
+      *Para la division escalar
+       01 ws-escalar           pic 9(02).
+
+      *Para cargar/guardar matrices en la libreria indexada
+       01 wks-libreria-status  pic X(02) value "00".
+       01 wks-opcion-origen    pic 9(01).
+       01 wks-nombre-matriz    pic X(20).
+       01 wks-guardar          pic X(01).
+           88 wks-guardar-si   value "S".
+       01 wks-idx-fila         pic 9(02).
+       01 wks-idx-columna      pic 9(02).
+      *indica si la carga en curso desde la libreria encontro su
+      *registro; solo se usa para no copiar celdas basura cuando el
+      *nombre no existe, a diferencia de wks-std-error-libreria (que
+      *es acumulativo para todo el resumen final)
+       01 wks-carga-valida     pic X(01) value "S".
+           88 wks-carga-valida-si value "S".
+      *estado y bandera de fin del archivo de matrices; si falta o
+      *viene incompleto se corta la carga en vez de abortar la corrida
+       01 wks-matrices-status  pic X(02) value "00".
+       01 wks-matrices-fin     pic X(01) value "N".
+           88 wks-matrices-terminado value "S".
+
+      *Para elegir la operacion a correr sobre las matrices ya cargadas
+       01 wks-opcion-operacion pic 9(01).
 
        PROCEDURE DIVISION.
-       move 1 to WS-C(1,1). move 1 to WS-C2(1,1).
-       move 2 to WS-C(1,2). move 2 to WS-C2(1,2).
-       move 3 to WS-C(2,1). move 3 to WS-C2(2,1).
-       move 4 to WS-C(2,2). move 4 to WS-C2(2,2).
-       
+           display "1) Cargar matrices desde archivo  ".
+           display "2) Cargar matriz A y A2 desde la libreria".
+           accept wks-opcion-origen.
+           if wks-opcion-origen = 2
+               perform 00012_cargar-matrices-libreria
+           else
+               perform 00007_cargar-matrices.
+
        move 1 to i.
        move 1 to j.
-      * Descomentar el procedimiento esperado quitando el *...
-      *perform 00001_watch.
-      *perform 00004_transpose.
-       perform 00005_sum.
-      *perform  00006_multiply.
-
-       stop run.
-       
+           display "1) Ver matriz A              2) Transponer A".
+           display "3) Sumar A + A2              4) Multiplicar A x A2".
+           display "5) Restar A - A2             6) Dividir A/escalar".
+           accept wks-opcion-operacion.
+           if wks-opcion-operacion = 1
+               perform 00001_watch
+           else
+           if wks-opcion-operacion = 2
+               perform 00004_transpose
+           else
+           if wks-opcion-operacion = 3
+               perform 00005_sum
+           else
+           if wks-opcion-operacion = 4
+               perform 00006_multiply
+           else
+           if wks-opcion-operacion = 5
+               perform 00010_subtract
+           else
+           if wks-opcion-operacion = 6
+               perform 00011_scalar-divide
+           else
+               display "Opción inválida, se usará la suma"
+               perform 00005_sum.
+
+           display "Guardar matriz A en la libreria? (S/N): ".
+           accept wks-guardar.
+           if wks-guardar-si
+               perform 00016_guardar-matriz-a.
+
+           display "Guardar matriz A2 en la libreria? (S/N): ".
+           accept wks-guardar.
+           if wks-guardar-si
+               perform 00016_guardar-matriz-a2.
+
+           perform 00020_resumen-final.
+
+      *goback para poder correrlo como subprograma del menu principal
+      *sin tumbar todo el run unit.
+       goback.
+
+      *Carga las dimensiones y los valores de ambas matrices desde el
+      *archivo de matrices, en vez de las cuatro MOVE fijas de antes.
+      *Si el archivo falta o viene incompleto, se avisa y se corta la
+      *carga en vez de abortar la corrida con un error no manejado.
+       00007_cargar-matrices.
+           move "N" to wks-matrices-fin.
+           open input ARCHIVO-MATRICES.
+           if wks-matrices-status = "35"
+               display "Archivo MATRICES no encontrado"
+               move "S" to wks-std-error-libreria
+               move "S" to wks-matrices-fin
+               move 0 to wks-filas
+               move 0 to wks-columnas
+           else
+               read ARCHIVO-MATRICES
+                   at end
+                       display "Archivo MATRICES sin datos"
+                       move "S" to wks-std-error-libreria
+                       move "S" to wks-matrices-fin
+                       move 0 to wks-filas
+                       move 0 to wks-columnas
+                   not at end
+                       move DIM-filas to wks-filas
+                       move DIM-columnas to wks-columnas
+               end-read
+           end-if.
+           perform 00008_fila-for-a
+               varying i from 1 by 1 until i > wks-filas
+                   or wks-matrices-terminado.
+           perform 00008_fila-for-a2
+               varying k from 1 by 1 until k > wks-filas
+                   or wks-matrices-terminado.
+           close ARCHIVO-MATRICES.
+
+       00008_fila-for-a.
+           perform 00009_col-for-a
+               varying j from 1 by 1 until j > wks-columnas
+                   or wks-matrices-terminado.
+
+       00009_col-for-a.
+           if not wks-matrices-terminado
+               read ARCHIVO-MATRICES
+                   at end
+                       display
+                           "Archivo MATRICES incompleto, se corta"
+                       move "S" to wks-std-error-libreria
+                       move "S" to wks-matrices-fin
+                   not at end
+                       move VAL-numero to WS-D(i, j)
+               end-read
+           end-if.
+
+       00008_fila-for-a2.
+           perform 00009_col-for-a2
+               varying z from 1 by 1 until z > wks-columnas
+                   or wks-matrices-terminado.
+
+       00009_col-for-a2.
+           if not wks-matrices-terminado
+               read ARCHIVO-MATRICES
+                   at end
+                       display
+                           "Archivo MATRICES incompleto, se corta"
+                       move "S" to wks-std-error-libreria
+                       move "S" to wks-matrices-fin
+                   not at end
+                       move VAL-numero to WS-D2(k, z)
+               end-read
+           end-if.
+
+      *Carga ambas matrices desde la libreria indexada, por nombre, en
+      *vez de volver a leer el archivo de texto de matrices.
+       00012_cargar-matrices-libreria.
+           display "Nombre de la matriz A: ".
+           accept wks-nombre-matriz.
+           perform 00013_cargar-matriz-a.
+           display "Nombre de la matriz A2: ".
+           accept wks-nombre-matriz.
+           perform 00013_cargar-matriz-a2.
+
+      *Abre la libreria para lectura y trae la matriz cuyo nombre esta
+      *en wks-nombre-matriz, dejandola en WS-D con sus dimensiones.
+      *Si el nombre no existe (o la libreria todavia no existe, caso
+      *normal la primera vez que se usa req012) se deja la matriz sin
+      *tocar en vez de copiar celdas basura del area sin poblar.
+       00013_cargar-matriz-a.
+           move "S" to wks-carga-valida.
+           move wks-nombre-matriz to LIB-nombre.
+           perform 00022_abrir-libreria-lectura.
+           if wks-carga-valida-si
+               read ARCHIVO-LIBRERIA
+                   invalid key
+                       display "Matriz no encontrada: "
+                           wks-nombre-matriz
+                       move "S" to wks-std-error-libreria
+                       move "N" to wks-carga-valida
+               end-read
+           end-if.
+           if wks-carga-valida-si
+               move LIB-filas to wks-filas
+               move LIB-columnas to wks-columnas
+               perform 00014_fila-copia-a
+                   varying i from 1 by 1 until i > wks-filas
+           else
+               move 0 to wks-filas
+               move 0 to wks-columnas
+           end-if.
+           close ARCHIVO-LIBRERIA.
+
+       00014_fila-copia-a.
+           perform 00015_col-copia-a
+               varying j from 1 by 1 until j > wks-columnas.
+
+       00015_col-copia-a.
+           move i to wks-idx-fila.
+           move j to wks-idx-columna.
+           move LIB-celda(wks-idx-fila, wks-idx-columna) to WS-D(i, j).
+
+      *A2 comparte wks-filas/wks-columnas (ODO) con A, asi que su forma
+      *guardada debe cuadrar con la de A ya cargada; si no cuadra se
+      *descarta el A2 leido en vez de encoger/estirar el area de A por
+      *debajo de ella.
+       00013_cargar-matriz-a2.
+           move "S" to wks-carga-valida.
+           move wks-nombre-matriz to LIB-nombre.
+           perform 00022_abrir-libreria-lectura.
+           if wks-carga-valida-si
+               read ARCHIVO-LIBRERIA
+                   invalid key
+                       display "Matriz no encontrada: "
+                           wks-nombre-matriz
+                       move "S" to wks-std-error-libreria
+                       move "N" to wks-carga-valida
+               end-read
+           end-if.
+           if wks-carga-valida-si
+               if LIB-filas not = wks-filas or
+                  LIB-columnas not = wks-columnas
+                   display
+                       "A2 no tiene la misma forma que A, se omite"
+                   move "S" to wks-std-error-libreria
+                   move "N" to wks-carga-valida
+               end-if
+           end-if.
+           if wks-carga-valida-si
+               perform 00014_fila-copia-a2
+                   varying k from 1 by 1 until k > wks-filas
+           end-if.
+           close ARCHIVO-LIBRERIA.
+
+       00014_fila-copia-a2.
+           perform 00015_col-copia-a2
+               varying z from 1 by 1 until z > wks-columnas.
+
+       00015_col-copia-a2.
+           move k to wks-idx-fila.
+           move z to wks-idx-columna.
+           move LIB-celda(wks-idx-fila, wks-idx-columna) to WS-D2(k, z).
+
+      *Abre (o crea, si aun no existe) la libreria indexada para
+      *actualizacion, dado que el primer guardado no encuentra archivo.
+       00018_abrir-libreria.
+           open i-o ARCHIVO-LIBRERIA.
+           if wks-libreria-status = "35"
+               open output ARCHIVO-LIBRERIA
+               close ARCHIVO-LIBRERIA
+               open i-o ARCHIVO-LIBRERIA.
+
+      *Abre la libreria para lectura antes de cargar una matriz; si
+      *todavia no existe (status "35", caso normal antes del primer
+      *guardado) se avisa y se marca la carga como invalida en vez de
+      *intentar leer un archivo inexistente.
+       00022_abrir-libreria-lectura.
+           open input ARCHIVO-LIBRERIA.
+           if wks-libreria-status = "35"
+               display "Libreria de matrices aun no existe"
+               move "S" to wks-std-error-libreria
+               move "N" to wks-carga-valida
+           end-if.
+
+      *Guarda la matriz A vigente (WS-D) en la libreria bajo el nombre
+      *capturado, agregando el registro o reemplazando uno existente.
+       00016_guardar-matriz-a.
+           display "Nombre para guardar la matriz A: ".
+           accept wks-nombre-matriz.
+           move wks-nombre-matriz to LIB-nombre.
+           move wks-filas to LIB-filas.
+           move wks-columnas to LIB-columnas.
+           perform 00017_fila-guarda-a
+               varying i from 1 by 1 until i > wks-filas.
+           perform 00018_abrir-libreria.
+           write REG-LIBRERIA
+               invalid key rewrite REG-LIBRERIA
+           end-write.
+           close ARCHIVO-LIBRERIA.
+
+       00017_fila-guarda-a.
+           perform 00019_col-guarda-a
+               varying j from 1 by 1 until j > wks-columnas.
+
+       00019_col-guarda-a.
+           move i to wks-idx-fila.
+           move j to wks-idx-columna.
+           move WS-D(i, j) to LIB-celda(wks-idx-fila, wks-idx-columna).
+
+      *Guarda la matriz A2 vigente (WS-D2) en la libreria bajo el
+      *nombre capturado, igual que 00016_guardar-matriz-a para WS-D.
+       00016_guardar-matriz-a2.
+           display "Nombre para guardar la matriz A2: ".
+           accept wks-nombre-matriz.
+           move wks-nombre-matriz to LIB-nombre.
+           move wks-filas to LIB-filas.
+           move wks-columnas to LIB-columnas.
+           perform 00017_fila-guarda-a2
+               varying k from 1 by 1 until k > wks-filas.
+           perform 00018_abrir-libreria.
+           write REG-LIBRERIA
+               invalid key rewrite REG-LIBRERIA
+           end-write.
+           close ARCHIVO-LIBRERIA.
+
+       00017_fila-guarda-a2.
+           perform 00019_col-guarda-a2
+               varying z from 1 by 1 until z > wks-columnas.
+
+       00019_col-guarda-a2.
+           move k to wks-idx-fila.
+           move z to wks-idx-columna.
+           move WS-D2(k, z) to LIB-celda(wks-idx-fila, wks-idx-columna).
+
+      *imprime la matriz WS-C tal cual, como cuadricula en el reporte
        00001_watch.
-           PERFORM 00002_A-for varying i from 1 by 1 UNTIL i > 2.
-       
+           open output ARCHIVO-REPORTE-MATRIZ.
+           move spaces to REG-REPORTE-MATRIZ.
+           string "MATRIZ A" delimited by size into REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
+           PERFORM 00002_A-for varying i from 1 by 1
+           UNTIL i > wks-filas.
+           close ARCHIVO-REPORTE-MATRIZ.
+
        00002_A-for.
-           PERFORM 00003_C-for varying j from 1 by 1 UNTIL j > 2.
+           move spaces to ws-linea-reporte.
+           move 1 to ws-puntero-linea.
+           PERFORM 00003_C-for varying j from 1 by 1
+           UNTIL j > wks-columnas.
+           move spaces to REG-REPORTE-MATRIZ.
+           move ws-linea-reporte to REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
 
        00003_C-for.
-           move 10 to ws-posX. move 10 to ws-posY.
-           add i to ws-posX. move j to ws-posY.
-           display WS-C(i, j) line ws-posX column ws-posY.
+           move WS-D(i, j) to ws-celda-reporte.
+           string ws-celda-reporte delimited by size
+               into ws-linea-reporte
+               with pointer ws-puntero-linea.
 
       *Ejercicio de obtener la transpuesta
        00004_transpose.
-           PERFORM 00002_A-for-t varying i from 1 by 1 UNTIL i > 2.
+           open output ARCHIVO-REPORTE-MATRIZ.
+           move spaces to REG-REPORTE-MATRIZ.
+           string "TRANSPUESTA DE A" delimited by size
+               into REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
+           PERFORM 00002_A-for-t varying i from 1 by 1
+           UNTIL i > wks-filas.
+           close ARCHIVO-REPORTE-MATRIZ.
 
        00002_A-for-t.
-           PERFORM 00003_C-for-t varying j from 1 by 1 UNTIL j > 2.
+           move spaces to ws-linea-reporte.
+           move 1 to ws-puntero-linea.
+           PERFORM 00003_C-for-t varying j from 1 by 1
+           UNTIL j > wks-columnas.
+           move spaces to REG-REPORTE-MATRIZ.
+           move ws-linea-reporte to REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
 
        00003_C-for-t.
-           move 10 to ws-posX. move 10 to ws-posY.
-           add i to ws-posX. move j to ws-posY.
-           display WS-C(j, i) line ws-posX column ws-posY.
-       
+           move WS-D(j, i) to ws-celda-reporte.
+           string ws-celda-reporte delimited by size
+               into ws-linea-reporte
+               with pointer ws-puntero-linea.
+
       *ejercicio de obtener la suma
        00005_sum.
-           PERFORM 00002_A-for-s varying i from 1 by 1 UNTIL i > 2.
-       
+           open output ARCHIVO-REPORTE-MATRIZ.
+           move spaces to REG-REPORTE-MATRIZ.
+           string "SUMA DE A + A2" delimited by size
+               into REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
+           PERFORM 00002_A-for-s varying i from 1 by 1
+           UNTIL i > wks-filas.
+           close ARCHIVO-REPORTE-MATRIZ.
+
        00002_A-for-s.
-           PERFORM 00003_C-for-s varying j from 1 by 1 UNTIL j > 2.
+           move spaces to ws-linea-reporte.
+           move 1 to ws-puntero-linea.
+           PERFORM 00003_C-for-s varying j from 1 by 1
+           UNTIL j > wks-columnas.
+           move spaces to REG-REPORTE-MATRIZ.
+           move ws-linea-reporte to REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
 
        00003_C-for-s.
-      *    display WS-C2(i, j).
-           move WS-C(i, j) to ws-sum.
-           move WS-C2(i, j) to ws-sum2.
+           move WS-D(i, j) to ws-sum.
+           move WS-D2(i, j) to ws-sum2.
            add ws-sum to ws-sum2 giving ws-res.
-           display ws-sum " + " ws-sum " = " ws-res.
-       
+           move ws-res to ws-celda-reporte.
+           string ws-celda-reporte delimited by size
+               into ws-linea-reporte
+               with pointer ws-puntero-linea.
+
       *ejercicio para calcular la multiplicación de dos matrices
        00006_multiply.
-           PERFORM 00002_A-for-m varying i from 1 by 1 UNTIL i > 2.
-       
+           open output ARCHIVO-REPORTE-MATRIZ.
+           move spaces to REG-REPORTE-MATRIZ.
+           string "MULTIPLICACIÓN DE A x A2" delimited by size
+               into REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
+           PERFORM 00002_A-for-m varying i from 1 by 1
+           UNTIL i > wks-filas.
+           close ARCHIVO-REPORTE-MATRIZ.
+
        00002_A-for-m.
-           PERFORM 00003_C-for-m varying j from 1 by 1 UNTIL j > 2.
-       
+           move spaces to ws-linea-reporte.
+           move 1 to ws-puntero-linea.
+           PERFORM 00003_C-for-m varying j from 1 by 1
+           UNTIL j > wks-columnas.
+           move spaces to REG-REPORTE-MATRIZ.
+           move ws-linea-reporte to REG-REPORTE-MATRIZ.
+           write REG-REPORTE-MATRIZ.
+
        00003_C-for-m.
-           PERFORM 00002_D-for-m varying ws-index from 1 by 1 UNTIL 
-           ws-index > 2.
-           display i ", " j " = " ws-acum.
+           PERFORM 00002_D-for-m varying ws-index from 1 by 1 UNTIL
+           ws-index > wks-columnas.
+           move ws-acum to ws-celda-reporte.
+           string ws-celda-reporte delimited by size
+               into ws-linea-reporte
+               with pointer ws-puntero-linea.
            move 0 to ws-acum.
        00002_D-for-m.
       *    Es la cantidad de columnas de la segunda matriz, al ser 2x2
       *    casi no se nota
-           move WS-C(i, ws-index) to ws-mul.
-           move WS-C2(ws-index, j) to ws-mul2.
+           move WS-D(i, ws-index) to ws-mul.
+           move WS-D2(ws-index, j) to ws-mul2.
            multiply ws-mul by ws-mul2 giving ws-res.
            add ws-res to ws-acum.
-       END PROGRAM ex2.
 
+      *ejercicio para calcular la resta de dos matrices
+       00010_subtract.
+           PERFORM 00002_A-for-r varying i from 1 by 1
+           UNTIL i > wks-filas.
+
+       00002_A-for-r.
+           PERFORM 00003_C-for-r varying j from 1 by 1
+           UNTIL j > wks-columnas.
+
+       00003_C-for-r.
+           move WS-D(i, j) to ws-sum.
+           move WS-D2(i, j) to ws-sum2.
+           subtract ws-sum2 from ws-sum giving ws-res.
+           display ws-sum " - " ws-sum2 " = " ws-res.
+
+      *ejercicio para dividir una matriz entre un escalar
+       00011_scalar-divide.
+           display "Capture el escalar divisor: ".
+           accept ws-escalar.
+           PERFORM 00002_A-for-d varying i from 1 by 1
+           UNTIL i > wks-filas.
+
+       00002_A-for-d.
+           PERFORM 00003_C-for-d varying j from 1 by 1
+           UNTIL j > wks-columnas.
+
+       00003_C-for-d.
+           move WS-D(i, j) to ws-sum.
+           divide ws-sum by ws-escalar giving ws-res.
+           display ws-sum " / " ws-escalar " = " ws-res.
+
+      *Resumen final de la corrida con el codigo de estado estandar
+      *compartido (copybook STDCODES).
+       00020_resumen-final.
+           move "EX2" to STD-PROGRAMA.
+           multiply wks-filas by wks-columnas giving
+               STD-REGISTROS-LEIDOS.
+           move STD-REGISTROS-LEIDOS to STD-REGISTROS-ESCRITOS.
+           if wks-std-error-libreria-si
+               move 08 to STD-CODIGO
+               move "Matriz no encontrada en la libreria" to
+                   STD-MENSAJE
+           else
+               move 00 to STD-CODIGO
+               move "Corrida finalizada sin errores" to STD-MENSAJE
+           end-if.
+           display STD-PROGRAMA " - codigo " STD-CODIGO " - "
+               STD-MENSAJE.
+       END PROGRAM ex2.
