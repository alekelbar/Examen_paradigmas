@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAIN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *opcion elegida en el menu principal
+       77 wks-opcion       pic 9(01) value 0.
+
+       PROCEDURE DIVISION.
+           perform 00000-menu-principal until wks-opcion = 4.
+       STOP RUN.
+
+      *Menu que amarra las tres utilidades (calculadora, ordenamiento
+      *y matrices) en una sola corrida de batch en vez de tres
+      *sometimientos de job por separado.
+       00000-menu-principal.
+           display "1) Calculadora (EXAM)".
+           display "2) Ordenamiento de lista (ex1)".
+           display "3) Operaciones con matrices (ex2)".
+           display "4) Salir".
+           accept wks-opcion.
+           if wks-opcion = 1
+               call "EXAM"
+           else
+           if wks-opcion = 2
+               call "ex1"
+           else
+           if wks-opcion = 3
+               call "ex2"
+           else
+           if wks-opcion not = 4
+               display "Opción inválida...".
+
+       END PROGRAM MAIN.
